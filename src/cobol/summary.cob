@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEMS-FILE ASSIGN TO "data/items.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               ALTERNATE RECORD KEY IS ITEM-TITLE WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "data/summary_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ITEMS-FILE.
+       01 ITEM-RECORD.
+           05 ITEM-ID              PIC 9(6).
+           05 ITEM-TITLE           PIC X(100).
+           05 ITEM-YEAR            PIC 9(4).
+           05 ITEM-GENRE-TABLE.
+               10 ITEM-GENRE       PIC X(50) OCCURS 5 TIMES.
+           05 ITEM-MEDIA-TYPE      PIC X(20).
+           05 ITEM-RATING          PIC 9(2).
+           05 ITEM-DESCRIPTION     PIC X(500).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC X(2).
+       01 WS-SUMMARY-STATUS       PIC X(2).
+       01 WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
+       01 WS-GENRE-IDX            PIC 9.
+       01 WS-TALLY-IDX            PIC 9(3).
+       01 WS-FOUND                PIC X.
+       01 WS-ITEM-DECADE          PIC 9(4).
+
+       01 WS-MEDIA-TYPE-TABLE.
+           05 WS-MT-ENTRY OCCURS 9 TIMES.
+               10 WS-MT-NAME       PIC X(20).
+               10 WS-MT-COUNT      PIC 9(6) VALUE 0.
+
+       01 WS-GENRE-TALLY-COUNT    PIC 9(3) VALUE 0.
+       01 WS-GENRE-TALLY.
+           05 WS-GT-ENTRY OCCURS 50 TIMES.
+               10 WS-GT-NAME       PIC X(50).
+               10 WS-GT-COUNT      PIC 9(6) VALUE 0.
+
+       01 WS-DECADE-TALLY-COUNT   PIC 9(3) VALUE 0.
+       01 WS-DECADE-TALLY.
+           05 WS-DT-ENTRY OCCURS 20 TIMES.
+               10 WS-DT-DECADE     PIC 9(4).
+               10 WS-DT-COUNT      PIC 9(6) VALUE 0.
+
+       01 WS-RATING-TALLY.
+           05 WS-RT-COUNT PIC 9(6) VALUE 0 OCCURS 10 TIMES.
+
+       01 WS-SUMMARY-HEADING      PIC X(40) VALUE
+           "MEDIAMATRIX CATALOG SUMMARY REPORT".
+       01 WS-SUMMARY-RULE         PIC X(50) VALUE ALL "-".
+       01 WS-SUMMARY-SECTION-HDR  PIC X(50).
+       01 WS-DECADE-LABEL         PIC X(6).
+       01 WS-RATING-NUM           PIC Z9.
+       01 WS-DETAIL-LINE.
+           05 WS-DL-LABEL          PIC X(30).
+           05 WS-DL-COUNT          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-MEDIA-TYPES.
+           OPEN INPUT ITEMS-FILE.
+           IF WS-FILE-STATUS = "00"
+               MOVE 0 TO ITEM-ID
+               START ITEMS-FILE KEY IS GREATER THAN ITEM-ID
+                   INVALID KEY
+                       MOVE "23" TO WS-FILE-STATUS
+                   NOT INVALID KEY
+                       PERFORM READ-AND-TALLY
+                           UNTIL WS-FILE-STATUS NOT EQUAL "00"
+               END-START
+               CLOSE ITEMS-FILE
+           END-IF.
+           PERFORM WRITE-SUMMARY-REPORT.
+           STOP RUN.
+
+       INITIALIZE-MEDIA-TYPES.
+           MOVE "MOVIE" TO WS-MT-NAME (1).
+           MOVE "TV SERIES" TO WS-MT-NAME (2).
+           MOVE "ANIME" TO WS-MT-NAME (3).
+           MOVE "GAME" TO WS-MT-NAME (4).
+           MOVE "MANGA" TO WS-MT-NAME (5).
+           MOVE "COMIC" TO WS-MT-NAME (6).
+           MOVE "BOOK" TO WS-MT-NAME (7).
+           MOVE "MAGAZINE" TO WS-MT-NAME (8).
+           MOVE "OTHER" TO WS-MT-NAME (9).
+
+       READ-AND-TALLY.
+           READ ITEMS-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-COUNT
+                   PERFORM TALLY-MEDIA-TYPE
+                   PERFORM TALLY-GENRES
+                   PERFORM TALLY-DECADE
+                   PERFORM TALLY-RATING
+           END-READ.
+
+       TALLY-MEDIA-TYPE.
+           MOVE 0 TO WS-TALLY-IDX
+           MOVE 'N' TO WS-FOUND
+           PERFORM UNTIL WS-TALLY-IDX = 8 OR WS-FOUND = 'Y'
+               ADD 1 TO WS-TALLY-IDX
+               IF WS-MT-NAME (WS-TALLY-IDX) EQUAL ITEM-MEDIA-TYPE
+                   ADD 1 TO WS-MT-COUNT (WS-TALLY-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-MT-COUNT (9)
+           END-IF.
+
+       TALLY-GENRES.
+           MOVE 0 TO WS-GENRE-IDX
+           PERFORM UNTIL WS-GENRE-IDX = 5
+               ADD 1 TO WS-GENRE-IDX
+               IF ITEM-GENRE (WS-GENRE-IDX) NOT EQUAL SPACES
+                   PERFORM TALLY-ONE-GENRE
+               END-IF
+           END-PERFORM.
+
+       TALLY-ONE-GENRE.
+           MOVE 0 TO WS-TALLY-IDX
+           MOVE 'N' TO WS-FOUND
+           PERFORM UNTIL WS-TALLY-IDX = WS-GENRE-TALLY-COUNT
+                   OR WS-FOUND = 'Y'
+               ADD 1 TO WS-TALLY-IDX
+               IF WS-GT-NAME (WS-TALLY-IDX) EQUAL
+                       ITEM-GENRE (WS-GENRE-IDX)
+                   ADD 1 TO WS-GT-COUNT (WS-TALLY-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               IF WS-GENRE-TALLY-COUNT < 50
+                   ADD 1 TO WS-GENRE-TALLY-COUNT
+                   MOVE ITEM-GENRE (WS-GENRE-IDX)
+                       TO WS-GT-NAME (WS-GENRE-TALLY-COUNT)
+                   MOVE 1 TO WS-GT-COUNT (WS-GENRE-TALLY-COUNT)
+               ELSE
+                   DISPLAY "Genre tally table full; report is "
+                       "incomplete."
+               END-IF
+           END-IF.
+
+       TALLY-DECADE.
+           COMPUTE WS-ITEM-DECADE = (ITEM-YEAR / 10) * 10.
+           MOVE 0 TO WS-TALLY-IDX
+           MOVE 'N' TO WS-FOUND
+           PERFORM UNTIL WS-TALLY-IDX = WS-DECADE-TALLY-COUNT
+                   OR WS-FOUND = 'Y'
+               ADD 1 TO WS-TALLY-IDX
+               IF WS-DT-DECADE (WS-TALLY-IDX) EQUAL WS-ITEM-DECADE
+                   ADD 1 TO WS-DT-COUNT (WS-TALLY-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               IF WS-DECADE-TALLY-COUNT < 20
+                   ADD 1 TO WS-DECADE-TALLY-COUNT
+                   MOVE WS-ITEM-DECADE
+                       TO WS-DT-DECADE (WS-DECADE-TALLY-COUNT)
+                   MOVE 1 TO WS-DT-COUNT (WS-DECADE-TALLY-COUNT)
+               ELSE
+                   DISPLAY "Decade tally table full; report is "
+                       "incomplete."
+               END-IF
+           END-IF.
+
+       TALLY-RATING.
+           IF ITEM-RATING > 0 AND ITEM-RATING NOT > 10
+               ADD 1 TO WS-RT-COUNT (ITEM-RATING)
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE WS-SUMMARY-HEADING TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-SUMMARY-RULE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE "TOTAL ITEMS" TO WS-DL-LABEL
+           MOVE WS-TOTAL-COUNT TO WS-DL-COUNT
+           MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           PERFORM WRITE-MEDIA-TYPE-SECTION
+           PERFORM WRITE-GENRE-SECTION
+           PERFORM WRITE-DECADE-SECTION
+           PERFORM WRITE-RATING-SECTION
+           CLOSE SUMMARY-FILE.
+
+       WRITE-MEDIA-TYPE-SECTION.
+           MOVE "BY MEDIA TYPE" TO WS-SUMMARY-SECTION-HDR
+           MOVE WS-SUMMARY-SECTION-HDR TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE 0 TO WS-TALLY-IDX
+           PERFORM UNTIL WS-TALLY-IDX = 9
+               ADD 1 TO WS-TALLY-IDX
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-MT-NAME (WS-TALLY-IDX) TO WS-DL-LABEL
+               MOVE WS-MT-COUNT (WS-TALLY-IDX) TO WS-DL-COUNT
+               MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM.
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       WRITE-GENRE-SECTION.
+           MOVE "BY GENRE" TO WS-SUMMARY-SECTION-HDR
+           MOVE WS-SUMMARY-SECTION-HDR TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE 0 TO WS-TALLY-IDX
+           PERFORM UNTIL WS-TALLY-IDX = WS-GENRE-TALLY-COUNT
+               ADD 1 TO WS-TALLY-IDX
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-GT-NAME (WS-TALLY-IDX) TO WS-DL-LABEL
+               MOVE WS-GT-COUNT (WS-TALLY-IDX) TO WS-DL-COUNT
+               MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM.
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       WRITE-DECADE-SECTION.
+           MOVE "BY DECADE" TO WS-SUMMARY-SECTION-HDR
+           MOVE WS-SUMMARY-SECTION-HDR TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE 0 TO WS-TALLY-IDX
+           PERFORM UNTIL WS-TALLY-IDX = WS-DECADE-TALLY-COUNT
+               ADD 1 TO WS-TALLY-IDX
+               MOVE SPACES TO WS-DECADE-LABEL
+               STRING WS-DT-DECADE (WS-TALLY-IDX) DELIMITED BY SIZE
+                      "s" DELIMITED BY SIZE
+                   INTO WS-DECADE-LABEL
+               END-STRING
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-DECADE-LABEL TO WS-DL-LABEL
+               MOVE WS-DT-COUNT (WS-TALLY-IDX) TO WS-DL-COUNT
+               MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM.
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       WRITE-RATING-SECTION.
+           MOVE "RATING DISTRIBUTION" TO WS-SUMMARY-SECTION-HDR
+           MOVE WS-SUMMARY-SECTION-HDR TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE 0 TO WS-TALLY-IDX
+           PERFORM UNTIL WS-TALLY-IDX = 10
+               ADD 1 TO WS-TALLY-IDX
+               MOVE WS-TALLY-IDX TO WS-RATING-NUM
+               MOVE SPACES TO WS-DETAIL-LINE
+               STRING "RATING " DELIMITED BY SIZE
+                      WS-RATING-NUM DELIMITED BY SIZE
+                   INTO WS-DL-LABEL
+               END-STRING
+               MOVE WS-RT-COUNT (WS-TALLY-IDX) TO WS-DL-COUNT
+               MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM.
+
+       END PROGRAM SUMMARY.
