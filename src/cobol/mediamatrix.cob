@@ -10,7 +10,13 @@
                RECORD KEY IS ITEM-ID
                ALTERNATE RECORD KEY IS ITEM-TITLE WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+           SELECT REPORT-FILE ASSIGN TO "data/items_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "data/audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ITEMS-FILE.
@@ -18,11 +24,22 @@
            05 ITEM-ID              PIC 9(6).
            05 ITEM-TITLE           PIC X(100).
            05 ITEM-YEAR            PIC 9(4).
-           05 ITEM-GENRE           PIC X(50).
+           05 ITEM-GENRE-TABLE.
+               10 ITEM-GENRE       PIC X(50) OCCURS 5 TIMES.
            05 ITEM-MEDIA-TYPE      PIC X(20).
            05 ITEM-RATING          PIC 9(2).
            05 ITEM-DESCRIPTION     PIC X(500).
-       
+       01 CONTROL-RECORD REDEFINES ITEM-RECORD.
+           05 CTL-ID                PIC 9(6).
+           05 CTL-NEXT-ID           PIC 9(6).
+           05 FILLER                PIC X(870).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(132).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE                PIC X(350).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS          PIC X(2).
        01 WS-FILE-MODE            PIC X.
@@ -42,9 +59,67 @@
        01 WS-MEDIA-TYPE-MATCH    PIC X VALUE 'N'.
        01 WS-YEAR-MATCH          PIC X VALUE 'N'.
        01 WS-RATING-MATCH        PIC X VALUE 'N'.
-       01 WS-DISPLAY-LINE        PIC X(200).
+       01 WS-DISPLAY-LINE        PIC X(260).
        01 WS-PTR                 PIC 9(4) VALUE 1.
-       
+       01 WS-GENRE-IDX           PIC 9.
+       01 WS-GENRE-LEN           PIC 9(2).
+       01 WS-TEXT-LEN            PIC 9(3).
+       01 WS-DUPLICATE-FOUND     PIC X VALUE 'N'.
+       01 WS-DUP-TITLE           PIC X(100).
+       01 WS-DUP-MEDIA-TYPE      PIC X(20).
+       01 WS-REPORT-STATUS       PIC X(2).
+       01 WS-PAGE-NUM            PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT          PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE      PIC 9(2) VALUE 60.
+       01 WS-REPORT-COUNT        PIC 9(6) VALUE 0.
+       01 WS-REPORT-HEADING1.
+           05 FILLER              PIC X(27) VALUE
+               "MEDIAMATRIX CATALOG REPORT ".
+           05 FILLER              PIC X(6)  VALUE "PAGE ".
+           05 WS-RH-PAGE          PIC ZZZ9.
+       01 WS-REPORT-HEADING2.
+           05 FILLER              PIC X(8)  VALUE "ID".
+           05 FILLER              PIC X(32) VALUE "TITLE".
+           05 FILLER              PIC X(20) VALUE "GENRE".
+           05 FILLER              PIC X(14) VALUE "MEDIA TYPE".
+           05 FILLER              PIC X(6)  VALUE "YEAR".
+           05 FILLER              PIC X(6)  VALUE "RATING".
+       01 WS-REPORT-RULE          PIC X(90) VALUE ALL "-".
+       01 WS-REPORT-DETAIL.
+           05 WS-RD-ID             PIC Z(5)9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RD-TITLE          PIC X(30).
+           05 FILLER               PIC X     VALUE SPACES.
+           05 WS-RD-GENRE          PIC X(19).
+           05 FILLER               PIC X     VALUE SPACES.
+           05 WS-RD-MEDIA          PIC X(13).
+           05 FILLER               PIC X     VALUE SPACES.
+           05 WS-RD-YEAR           PIC 9(4).
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 WS-RD-RATING         PIC Z9.
+       01 WS-REPORT-FOOTER.
+           05 FILLER               PIC X(20) VALUE "TOTAL RECORDS: ".
+           05 WS-RF-COUNT          PIC ZZZ,ZZ9.
+       01 WS-AUDIT-STATUS         PIC X(2).
+       01 WS-AUDIT-DATE           PIC 9(8).
+       01 WS-AUDIT-TIME           PIC 9(8).
+       01 WS-AUDIT-OPERATION      PIC X(6).
+       01 WS-AUDIT-BEFORE         PIC X(150).
+       01 WS-AUDIT-AFTER          PIC X(150).
+       01 WS-ITEM-SUMMARY         PIC X(150).
+       01 WS-AUDIT-RECORD.
+           05 WS-AR-DATE           PIC 9(8).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 WS-AR-TIME           PIC 9(8).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 WS-AR-OPERATION      PIC X(6).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 WS-AR-ITEM-ID        PIC 9(6).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 WS-AR-BEFORE         PIC X(150).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 WS-AR-AFTER          PIC X(150).
+
        LINKAGE SECTION.
        01 LS-RETURN-CODE         PIC 9(4).
        01 LS-SEARCH-TEXT         PIC X(100).
@@ -55,7 +130,8 @@
        01 LS-SEARCH-RATING-MIN   PIC 9(2).
        01 LS-ITEM-ID             PIC 9(6).
        01 LS-ITEM-TITLE          PIC X(100).
-       01 LS-ITEM-GENRE          PIC X(50).
+       01 LS-ITEM-GENRE-TABLE.
+           05 LS-ITEM-GENRE       PIC X(50) OCCURS 5 TIMES.
        01 LS-ITEM-MEDIA-TYPE     PIC X(20).
        01 LS-ITEM-YEAR           PIC 9(4).
        01 LS-ITEM-RATING         PIC 9(2).
@@ -98,19 +174,28 @@
            MOVE LS-SEARCH-YEAR-MIN TO WS-SEARCH-YEAR-MIN.
            MOVE LS-SEARCH-YEAR-MAX TO WS-SEARCH-YEAR-MAX.
            MOVE LS-SEARCH-RATING-MIN TO WS-SEARCH-RATING-MIN.
-           
+           MOVE 0 TO WS-PAGE-NUM.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-REPORT-COUNT.
+
+           OPEN OUTPUT REPORT-FILE.
            OPEN INPUT ITEMS-FILE.
            IF WS-FILE-STATUS = "00"
-               MOVE LOW-VALUES TO ITEM-RECORD
+               MOVE 0 TO ITEM-ID
                START ITEMS-FILE KEY IS GREATER THAN ITEM-ID
                    INVALID KEY
                        MOVE "23" TO WS-FILE-STATUS
                    NOT INVALID KEY
-                       PERFORM READ-ITEMS-LOOP 
+                       PERFORM READ-ITEMS-LOOP
                            UNTIL WS-FILE-STATUS NOT EQUAL "00"
                END-START
                CLOSE ITEMS-FILE
            END-IF.
+           IF WS-PAGE-NUM = 0
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+           PERFORM WRITE-REPORT-FOOTER.
+           CLOSE REPORT-FILE.
            MOVE 0 TO LS-RETURN-CODE.
            EXIT SECTION.
 
@@ -121,25 +206,70 @@
                NOT AT END
                    PERFORM CHECK-ITEM-MATCH
                    IF WS-MATCHES = 'Y'
-                       DISPLAY ITEM-ID " | " ITEM-TITLE " | " 
-                           ITEM-GENRE " | " ITEM-MEDIA-TYPE " | " 
-                           ITEM-YEAR " | " ITEM-RATING
+                       PERFORM WRITE-REPORT-DETAIL-LINE
                    END-IF
            END-READ.
            EXIT SECTION.
 
+       WRITE-REPORT-HEADER SECTION.
+           IF WS-PAGE-NUM > 0
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO WS-RH-PAGE.
+           MOVE WS-REPORT-HEADING1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-HEADING2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-RULE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+           EXIT SECTION.
+
+       WRITE-REPORT-DETAIL-LINE SECTION.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT NOT LESS THAN
+                   WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+           MOVE ITEM-ID TO WS-RD-ID.
+           MOVE ITEM-TITLE(1:30) TO WS-RD-TITLE.
+           PERFORM BUILD-GENRE-LIST.
+           MOVE WS-DISPLAY-LINE(1:19) TO WS-RD-GENRE.
+           MOVE ITEM-MEDIA-TYPE(1:13) TO WS-RD-MEDIA.
+           MOVE ITEM-YEAR TO WS-RD-YEAR.
+           MOVE ITEM-RATING TO WS-RD-RATING.
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-REPORT-COUNT.
+           EXIT SECTION.
+
+       WRITE-REPORT-FOOTER SECTION.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-COUNT TO WS-RF-COUNT.
+           MOVE WS-REPORT-FOOTER TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT SECTION.
+
        CHECK-ITEM-MATCH SECTION.
            MOVE 'Y' TO WS-MATCHES.
            IF WS-SEARCH-TEXT NOT EQUAL SPACES
+               PERFORM FIND-TEXT-LENGTH
                MOVE 0 TO WS-TITLE-MATCH
                INSPECT ITEM-TITLE TALLYING WS-TITLE-MATCH
-                   FOR ALL WS-SEARCH-TEXT
+                   FOR ALL WS-SEARCH-TEXT (1:WS-TEXT-LEN)
                IF WS-TITLE-MATCH = 0
                    MOVE 'N' TO WS-MATCHES
                END-IF
            END-IF.
            IF WS-MATCHES = 'Y' AND WS-SEARCH-GENRE NOT EQUAL SPACES
-               IF WS-SEARCH-GENRE NOT EQUAL ITEM-GENRE
+               PERFORM CHECK-GENRE-MATCH
+               IF WS-GENRE-MATCH = 'N'
                    MOVE 'N' TO WS-MATCHES
                END-IF
            END-IF.
@@ -165,59 +295,244 @@
            END-IF.
            EXIT SECTION.
 
+       CHECK-GENRE-MATCH SECTION.
+           MOVE 'N' TO WS-GENRE-MATCH.
+           MOVE 0 TO WS-GENRE-IDX.
+           PERFORM UNTIL WS-GENRE-IDX = 5 OR WS-GENRE-MATCH = 'Y'
+               ADD 1 TO WS-GENRE-IDX
+               IF ITEM-GENRE (WS-GENRE-IDX) EQUAL WS-SEARCH-GENRE
+                   MOVE 'Y' TO WS-GENRE-MATCH
+               END-IF
+           END-PERFORM.
+           EXIT SECTION.
+
+       BUILD-GENRE-LIST SECTION.
+           MOVE SPACES TO WS-DISPLAY-LINE.
+           MOVE 1 TO WS-PTR.
+           MOVE 0 TO WS-GENRE-IDX.
+           PERFORM UNTIL WS-GENRE-IDX = 5
+               ADD 1 TO WS-GENRE-IDX
+               IF ITEM-GENRE (WS-GENRE-IDX) NOT EQUAL SPACES
+                   PERFORM FIND-GENRE-LENGTH
+                   IF WS-PTR > 1
+                       STRING ", " DELIMITED BY SIZE
+                           INTO WS-DISPLAY-LINE
+                           WITH POINTER WS-PTR
+                   END-IF
+                   STRING ITEM-GENRE (WS-GENRE-IDX) (1:WS-GENRE-LEN)
+                           DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE
+                       WITH POINTER WS-PTR
+               END-IF
+           END-PERFORM.
+           EXIT SECTION.
+
+       FIND-GENRE-LENGTH SECTION.
+           MOVE 50 TO WS-GENRE-LEN.
+           PERFORM UNTIL WS-GENRE-LEN = 0
+               IF ITEM-GENRE (WS-GENRE-IDX) (WS-GENRE-LEN:1) NOT EQUAL
+                       SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-GENRE-LEN
+           END-PERFORM.
+           IF WS-GENRE-LEN = 0
+               MOVE 1 TO WS-GENRE-LEN
+           END-IF.
+           EXIT SECTION.
+
+       FIND-TEXT-LENGTH SECTION.
+           MOVE 100 TO WS-TEXT-LEN.
+           PERFORM UNTIL WS-TEXT-LEN = 0
+               IF WS-SEARCH-TEXT (WS-TEXT-LEN:1) NOT EQUAL SPACE
+                   EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-TEXT-LEN
+           END-PERFORM.
+           IF WS-TEXT-LEN = 0
+               MOVE 1 TO WS-TEXT-LEN
+           END-IF.
+           EXIT SECTION.
+
        GET-NEXT-ID SECTION.
            MOVE 0 TO WS-NEXT-ID.
-           OPEN INPUT ITEMS-FILE.
+           OPEN I-O ITEMS-FILE.
            IF WS-FILE-STATUS = "00"
-               MOVE LOW-VALUES TO ITEM-RECORD
+               MOVE 0 TO ITEM-ID
+               READ ITEMS-FILE RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE CTL-NEXT-ID TO WS-NEXT-ID
+                   ADD 1 TO CTL-NEXT-ID
+                   REWRITE CONTROL-RECORD
+               ELSE
+                   PERFORM SCAN-FOR-HIGHEST-ID
+                   ADD 1 TO WS-NEXT-ID
+                   INITIALIZE ITEM-RECORD
+                   MOVE 0 TO CTL-ID
+                   COMPUTE CTL-NEXT-ID = WS-NEXT-ID + 1
+                   WRITE CONTROL-RECORD
+               END-IF
+               CLOSE ITEMS-FILE
+           END-IF.
+           EXIT SECTION.
+
+       SCAN-FOR-HIGHEST-ID SECTION.
+           MOVE 0 TO WS-NEXT-ID.
+           MOVE 0 TO ITEM-ID.
+           START ITEMS-FILE KEY IS GREATER THAN ITEM-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   PERFORM READ-NEXT-ID
+                       UNTIL WS-FILE-STATUS NOT EQUAL "00"
+           END-START.
+           EXIT SECTION.
+
+       READ-NEXT-ID SECTION.
+           READ ITEMS-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF ITEM-ID > WS-NEXT-ID
+                       MOVE ITEM-ID TO WS-NEXT-ID
+                   END-IF
+           END-READ.
+           EXIT SECTION.
+
+       CHECK-DUPLICATE-TITLE SECTION.
+           MOVE 'N' TO WS-DUPLICATE-FOUND.
+           MOVE WS-DUP-TITLE TO ITEM-TITLE.
+           START ITEMS-FILE KEY IS EQUAL TO ITEM-TITLE
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   PERFORM READ-EXACT-TITLE-MATCH
+                       UNTIL WS-FILE-STATUS NOT EQUAL "00"
+                       OR WS-DUPLICATE-FOUND = 'Y'
+           END-START.
+           IF WS-DUPLICATE-FOUND NOT EQUAL 'Y'
+               MOVE 0 TO ITEM-ID
                START ITEMS-FILE KEY IS GREATER THAN ITEM-ID
                    INVALID KEY
                        MOVE "23" TO WS-FILE-STATUS
                    NOT INVALID KEY
-                       PERFORM READ-NEXT-ID 
+                       PERFORM READ-DUPLICATE-TITLE
                            UNTIL WS-FILE-STATUS NOT EQUAL "00"
+                           OR WS-DUPLICATE-FOUND = 'Y'
                END-START
-               CLOSE ITEMS-FILE
            END-IF.
-           ADD 1 TO WS-NEXT-ID.
            EXIT SECTION.
 
-       READ-NEXT-ID SECTION.
+       READ-EXACT-TITLE-MATCH SECTION.
            READ ITEMS-FILE NEXT RECORD
                AT END
                    MOVE "10" TO WS-FILE-STATUS
                NOT AT END
-                   IF ITEM-ID > WS-NEXT-ID
-                       MOVE ITEM-ID TO WS-NEXT-ID
+                   IF ITEM-TITLE NOT EQUAL WS-DUP-TITLE
+                       MOVE "10" TO WS-FILE-STATUS
+                   ELSE
+                       IF ITEM-MEDIA-TYPE EQUAL WS-DUP-MEDIA-TYPE
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                       END-IF
                    END-IF
            END-READ.
            EXIT SECTION.
 
+       READ-DUPLICATE-TITLE SECTION.
+           READ ITEMS-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF FUNCTION UPPER-CASE(ITEM-TITLE) EQUAL
+                           FUNCTION UPPER-CASE(WS-DUP-TITLE)
+                       AND ITEM-MEDIA-TYPE EQUAL WS-DUP-MEDIA-TYPE
+                       MOVE 'Y' TO WS-DUPLICATE-FOUND
+                   END-IF
+           END-READ.
+           EXIT SECTION.
+
+       FORMAT-ITEM-SUMMARY SECTION.
+           PERFORM BUILD-GENRE-LIST.
+           MOVE SPACES TO WS-ITEM-SUMMARY.
+           STRING "TITLE=" DELIMITED BY SIZE
+                  ITEM-TITLE (1:40) DELIMITED BY SIZE
+                  " YEAR=" DELIMITED BY SIZE
+                  ITEM-YEAR DELIMITED BY SIZE
+                  " GENRE=" DELIMITED BY SIZE
+                  WS-DISPLAY-LINE (1:40) DELIMITED BY SIZE
+                  " MEDIA=" DELIMITED BY SIZE
+                  ITEM-MEDIA-TYPE DELIMITED BY SIZE
+                  " RATING=" DELIMITED BY SIZE
+                  ITEM-RATING DELIMITED BY SIZE
+               INTO WS-ITEM-SUMMARY
+           END-STRING.
+           EXIT SECTION.
+
+       WRITE-AUDIT-RECORD SECTION.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-DATE TO WS-AR-DATE.
+           MOVE WS-AUDIT-TIME TO WS-AR-TIME.
+           MOVE WS-AUDIT-OPERATION TO WS-AR-OPERATION.
+           MOVE ITEM-ID TO WS-AR-ITEM-ID.
+           MOVE WS-AUDIT-BEFORE TO WS-AR-BEFORE.
+           MOVE WS-AUDIT-AFTER TO WS-AR-AFTER.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE WS-AUDIT-RECORD TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+           EXIT SECTION.
+
        ADD-ITEM SECTION.
            ENTRY "add_item" USING LS-RETURN-CODE
                                 LS-ITEM-TITLE
-                                LS-ITEM-GENRE
+                                LS-ITEM-GENRE-TABLE
                                 LS-ITEM-MEDIA-TYPE
                                 LS-ITEM-YEAR
                                 LS-ITEM-RATING
                                 LS-ITEM-DESCRIPTION.
-           PERFORM GET-NEXT-ID.
-           MOVE WS-NEXT-ID TO ITEM-ID.
            OPEN I-O ITEMS-FILE.
            IF WS-FILE-STATUS = "00"
-               MOVE LS-ITEM-TITLE TO ITEM-TITLE
-               MOVE LS-ITEM-GENRE TO ITEM-GENRE
-               MOVE LS-ITEM-MEDIA-TYPE TO ITEM-MEDIA-TYPE
-               MOVE LS-ITEM-YEAR TO ITEM-YEAR
-               MOVE LS-ITEM-RATING TO ITEM-RATING
-               MOVE LS-ITEM-DESCRIPTION TO ITEM-DESCRIPTION
-               WRITE ITEM-RECORD
-               IF WS-FILE-STATUS = "00"
-                   MOVE 0 TO LS-RETURN-CODE
+               MOVE LS-ITEM-TITLE TO WS-DUP-TITLE
+               MOVE LS-ITEM-MEDIA-TYPE TO WS-DUP-MEDIA-TYPE
+               PERFORM CHECK-DUPLICATE-TITLE
+               CLOSE ITEMS-FILE
+               IF WS-DUPLICATE-FOUND = 'Y'
+                   DISPLAY "Duplicate title already on file; item "
+                       "not added."
+                   MOVE 2 TO LS-RETURN-CODE
                ELSE
-                   MOVE 1 TO LS-RETURN-CODE
+                   PERFORM GET-NEXT-ID
+                   OPEN I-O ITEMS-FILE
+                   IF WS-FILE-STATUS = "00"
+                       MOVE WS-NEXT-ID TO ITEM-ID
+                       MOVE LS-ITEM-TITLE TO ITEM-TITLE
+                       MOVE LS-ITEM-GENRE-TABLE TO ITEM-GENRE-TABLE
+                       MOVE LS-ITEM-MEDIA-TYPE TO ITEM-MEDIA-TYPE
+                       MOVE LS-ITEM-YEAR TO ITEM-YEAR
+                       MOVE LS-ITEM-RATING TO ITEM-RATING
+                       MOVE LS-ITEM-DESCRIPTION TO ITEM-DESCRIPTION
+                       WRITE ITEM-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           MOVE 0 TO LS-RETURN-CODE
+                           MOVE "ADD" TO WS-AUDIT-OPERATION
+                           MOVE SPACES TO WS-AUDIT-BEFORE
+                           PERFORM FORMAT-ITEM-SUMMARY
+                           MOVE WS-ITEM-SUMMARY TO WS-AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           MOVE 1 TO LS-RETURN-CODE
+                       END-IF
+                       CLOSE ITEMS-FILE
+                   ELSE
+                       MOVE 1 TO LS-RETURN-CODE
+                   END-IF
                END-IF
-               CLOSE ITEMS-FILE
            ELSE
                MOVE 1 TO LS-RETURN-CODE
            END-IF.
@@ -227,52 +542,110 @@
            ENTRY "edit_item" USING LS-RETURN-CODE
                                  LS-ITEM-ID
                                  LS-ITEM-TITLE
-                                 LS-ITEM-GENRE
+                                 LS-ITEM-GENRE-TABLE
                                  LS-ITEM-MEDIA-TYPE
                                  LS-ITEM-YEAR
                                  LS-ITEM-RATING
                                  LS-ITEM-DESCRIPTION.
-           OPEN I-O ITEMS-FILE.
-           IF WS-FILE-STATUS = "00"
-               MOVE LS-ITEM-ID TO ITEM-ID
-               READ ITEMS-FILE RECORD
+           IF LS-ITEM-ID = 0
+               DISPLAY "Item not found."
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               OPEN I-O ITEMS-FILE
                IF WS-FILE-STATUS = "00"
-                   MOVE LS-ITEM-TITLE TO ITEM-TITLE
-                   MOVE LS-ITEM-GENRE TO ITEM-GENRE
-                   MOVE LS-ITEM-MEDIA-TYPE TO ITEM-MEDIA-TYPE
-                   MOVE LS-ITEM-YEAR TO ITEM-YEAR
-                   MOVE LS-ITEM-RATING TO ITEM-RATING
-                   MOVE LS-ITEM-DESCRIPTION TO ITEM-DESCRIPTION
-                   REWRITE ITEM-RECORD
+                   MOVE LS-ITEM-ID TO ITEM-ID
+                   READ ITEMS-FILE RECORD
                    IF WS-FILE-STATUS = "00"
-                       MOVE 0 TO LS-RETURN-CODE
+                       PERFORM FORMAT-ITEM-SUMMARY
+                       MOVE WS-ITEM-SUMMARY TO WS-AUDIT-BEFORE
+                       MOVE LS-ITEM-TITLE TO ITEM-TITLE
+                       MOVE LS-ITEM-GENRE-TABLE TO ITEM-GENRE-TABLE
+                       MOVE LS-ITEM-MEDIA-TYPE TO ITEM-MEDIA-TYPE
+                       MOVE LS-ITEM-YEAR TO ITEM-YEAR
+                       MOVE LS-ITEM-RATING TO ITEM-RATING
+                       MOVE LS-ITEM-DESCRIPTION TO ITEM-DESCRIPTION
+                       REWRITE ITEM-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           MOVE 0 TO LS-RETURN-CODE
+                           MOVE "EDIT" TO WS-AUDIT-OPERATION
+                           PERFORM FORMAT-ITEM-SUMMARY
+                           MOVE WS-ITEM-SUMMARY TO WS-AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           MOVE 1 TO LS-RETURN-CODE
+                       END-IF
                    ELSE
                        MOVE 1 TO LS-RETURN-CODE
                    END-IF
+                   CLOSE ITEMS-FILE
                ELSE
                    MOVE 1 TO LS-RETURN-CODE
                END-IF
-               CLOSE ITEMS-FILE
-           ELSE
-               MOVE 1 TO LS-RETURN-CODE
            END-IF.
            GOBACK.
 
        DELETE-ITEM SECTION.
            ENTRY "delete_item" USING LS-RETURN-CODE
                                    LS-ITEM-ID.
-           OPEN I-O ITEMS-FILE.
-           IF WS-FILE-STATUS = "00"
-               MOVE LS-ITEM-ID TO ITEM-ID
-               DELETE ITEMS-FILE RECORD
+           IF LS-ITEM-ID = 0
+               DISPLAY "Item not found."
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               OPEN I-O ITEMS-FILE
                IF WS-FILE-STATUS = "00"
-                   MOVE 0 TO LS-RETURN-CODE
+                   MOVE LS-ITEM-ID TO ITEM-ID
+                   READ ITEMS-FILE RECORD
+                   IF WS-FILE-STATUS = "00"
+                       PERFORM FORMAT-ITEM-SUMMARY
+                       MOVE WS-ITEM-SUMMARY TO WS-AUDIT-BEFORE
+                       DELETE ITEMS-FILE RECORD
+                       IF WS-FILE-STATUS = "00"
+                           MOVE 0 TO LS-RETURN-CODE
+                           MOVE "DELETE" TO WS-AUDIT-OPERATION
+                           MOVE SPACES TO WS-AUDIT-AFTER
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           MOVE 1 TO LS-RETURN-CODE
+                       END-IF
+                   ELSE
+                       MOVE 1 TO LS-RETURN-CODE
+                   END-IF
+                   CLOSE ITEMS-FILE
                ELSE
                    MOVE 1 TO LS-RETURN-CODE
                END-IF
-               CLOSE ITEMS-FILE
-           ELSE
+           END-IF.
+           GOBACK.
+
+       VIEW-ITEM SECTION.
+           ENTRY "view_item" USING LS-RETURN-CODE
+                                  LS-ITEM-ID.
+           IF LS-ITEM-ID = 0
+               DISPLAY "Item not found."
                MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               OPEN INPUT ITEMS-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE LS-ITEM-ID TO ITEM-ID
+                   READ ITEMS-FILE RECORD
+                   IF WS-FILE-STATUS = "00"
+                       DISPLAY "Item ID:     " ITEM-ID
+                       DISPLAY "Title:       " ITEM-TITLE
+                       DISPLAY "Year:        " ITEM-YEAR
+                       PERFORM BUILD-GENRE-LIST
+                       DISPLAY "Genre:       " WS-DISPLAY-LINE
+                       DISPLAY "Media Type:  " ITEM-MEDIA-TYPE
+                       DISPLAY "Rating:      " ITEM-RATING
+                       DISPLAY "Description: " ITEM-DESCRIPTION
+                       MOVE 0 TO LS-RETURN-CODE
+                   ELSE
+                       DISPLAY "Item not found."
+                       MOVE 1 TO LS-RETURN-CODE
+                   END-IF
+                   CLOSE ITEMS-FILE
+               ELSE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
            END-IF.
            GOBACK.
 
