@@ -95,7 +95,17 @@
        01 WS-INPUT-VALID PIC X VALUE 'N'.
        01 WS-FILES-OPEN PIC X VALUE 'N'.
        01 WS-FILE-MODE PIC X VALUE 'I'.
-       
+       01 WS-EDIT-NUMBER PIC 9(4) VALUE 0.
+       01 WS-MEDIA-COUNT PIC 9(4) VALUE 0.
+       01 WS-MEDIA-IDX PIC 9(4) VALUE 0.
+       01 WS-MEDIA-TABLE.
+           05 WS-MEDIA-ENTRY OCCURS 2000 TIMES.
+               10 WS-MEDIA-T-TITLE     PIC X(100).
+               10 WS-MEDIA-T-YEAR      PIC 9(4).
+               10 WS-MEDIA-T-GENRE     PIC X(50).
+               10 WS-MEDIA-T-RATING    PIC 9(2).
+               10 WS-MEDIA-T-NOTES     PIC X(200).
+
        LINKAGE SECTION.
        01 WS-RETURN-CODE PIC S9(9) COMP-5.
        
@@ -273,8 +283,14 @@
                        PERFORM CLOSE-FILES
                        MOVE "N" TO WS-FILES-OPEN
                        PERFORM ADD-NEW
-                   WHEN 3 PERFORM EDIT-ITEM
-                   WHEN 4 PERFORM DELETE-ITEM
+                   WHEN 3
+                       PERFORM CLOSE-FILES
+                       MOVE "N" TO WS-FILES-OPEN
+                       PERFORM EDIT-ITEM
+                   WHEN 4
+                       PERFORM CLOSE-FILES
+                       MOVE "N" TO WS-FILES-OPEN
+                       PERFORM DELETE-ITEM
                    WHEN 5 CONTINUE
                    WHEN OTHER
                        DISPLAY "Invalid choice. Please try again."
@@ -569,52 +585,748 @@
            ACCEPT MAGAZINE-NOTES
            WRITE MAGAZINE-RECORD.
        
+       DISPLAY-MEDIA-TABLE.
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               DISPLAY WS-MEDIA-IDX ". " WS-MEDIA-T-TITLE (WS-MEDIA-IDX)
+           END-PERFORM.
+
+       REMOVE-MEDIA-ENTRY.
+           MOVE WS-EDIT-NUMBER TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               MOVE WS-MEDIA-ENTRY (WS-MEDIA-IDX + 1) TO
+                   WS-MEDIA-ENTRY (WS-MEDIA-IDX)
+               ADD 1 TO WS-MEDIA-IDX
+           END-PERFORM
+           SUBTRACT 1 FROM WS-MEDIA-COUNT.
+
+       LOAD-MOVIES-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MOVIES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MOVIES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE MOVIE-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE MOVIE-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE MOVIE-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE MOVIE-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE MOVIE-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "MOVIE table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOVIES-FILE.
+
+       SAVE-MOVIES-TABLE.
+           OPEN OUTPUT MOVIES-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO MOVIE-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO MOVIE-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO MOVIE-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO MOVIE-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO MOVIE-NOTES
+               WRITE MOVIE-RECORD
+           END-PERFORM
+           CLOSE MOVIES-FILE.
+
        EDIT-MOVIE.
-           DISPLAY "Edit movie functionality to be implemented".
-       
-       EDIT-TVSERIES.
-           DISPLAY "Edit TV series functionality to be implemented".
-       
-       EDIT-ANIME.
-           DISPLAY "Edit anime functionality to be implemented".
-       
-       EDIT-GAME.
-           DISPLAY "Edit game functionality to be implemented".
-       
-       EDIT-MANGA.
-           DISPLAY "Edit manga functionality to be implemented".
-       
-       EDIT-COMIC.
-           DISPLAY "Edit comic functionality to be implemented".
-       
-       EDIT-BOOK.
-           DISPLAY "Edit book functionality to be implemented".
-       
-       EDIT-MAGAZINE.
-           DISPLAY "Edit magazine functionality to be implemented".
-       
+           PERFORM LOAD-MOVIES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No movies on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter movie title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-MOVIES-TABLE
+                   DISPLAY "Movie updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-MOVIE.
-           DISPLAY "Delete movie functionality to be implemented".
-       
+           PERFORM LOAD-MOVIES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No movies on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-MOVIES-TABLE
+                   DISPLAY "Movie deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-TVSERIES-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TVSERIES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TVSERIES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE TVSERIES-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE TVSERIES-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE TVSERIES-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE TVSERIES-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE TVSERIES-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "TVSERIES table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TVSERIES-FILE.
+
+       SAVE-TVSERIES-TABLE.
+           OPEN OUTPUT TVSERIES-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO TVSERIES-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO TVSERIES-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO TVSERIES-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO TVSERIES-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO TVSERIES-NOTES
+               WRITE TVSERIES-RECORD
+           END-PERFORM
+           CLOSE TVSERIES-FILE.
+
+       EDIT-TVSERIES.
+           PERFORM LOAD-TVSERIES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No TV series on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter TV series title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-TVSERIES-TABLE
+                   DISPLAY "TV series updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-TVSERIES.
-           DISPLAY "Delete TV series functionality to be implemented".
-       
+           PERFORM LOAD-TVSERIES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No TV series on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-TVSERIES-TABLE
+                   DISPLAY "TV series deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-ANIME-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT ANIME-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ANIME-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE ANIME-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE ANIME-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE ANIME-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE ANIME-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE ANIME-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "ANIME table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ANIME-FILE.
+
+       SAVE-ANIME-TABLE.
+           OPEN OUTPUT ANIME-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO ANIME-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO ANIME-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO ANIME-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO ANIME-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO ANIME-NOTES
+               WRITE ANIME-RECORD
+           END-PERFORM
+           CLOSE ANIME-FILE.
+
+       EDIT-ANIME.
+           PERFORM LOAD-ANIME-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No anime on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter anime title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-ANIME-TABLE
+                   DISPLAY "Anime updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-ANIME.
-           DISPLAY "Delete anime functionality to be implemented".
-       
+           PERFORM LOAD-ANIME-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No anime on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-ANIME-TABLE
+                   DISPLAY "Anime deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-GAMES-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GAMES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GAMES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE GAME-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE GAME-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE GAME-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE GAME-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE GAME-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "GAME table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GAMES-FILE.
+
+       SAVE-GAMES-TABLE.
+           OPEN OUTPUT GAMES-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO GAME-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO GAME-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO GAME-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO GAME-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO GAME-NOTES
+               WRITE GAME-RECORD
+           END-PERFORM
+           CLOSE GAMES-FILE.
+
+       EDIT-GAME.
+           PERFORM LOAD-GAMES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No games on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter game title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-GAMES-TABLE
+                   DISPLAY "Game updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-GAME.
-           DISPLAY "Delete game functionality to be implemented".
-       
+           PERFORM LOAD-GAMES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No games on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-GAMES-TABLE
+                   DISPLAY "Game deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-MANGA-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MANGA-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MANGA-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE MANGA-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE MANGA-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE MANGA-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE MANGA-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE MANGA-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "MANGA table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MANGA-FILE.
+
+       SAVE-MANGA-TABLE.
+           OPEN OUTPUT MANGA-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO MANGA-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO MANGA-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO MANGA-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO MANGA-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO MANGA-NOTES
+               WRITE MANGA-RECORD
+           END-PERFORM
+           CLOSE MANGA-FILE.
+
+       EDIT-MANGA.
+           PERFORM LOAD-MANGA-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No manga on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter manga title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-MANGA-TABLE
+                   DISPLAY "Manga updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-MANGA.
-           DISPLAY "Delete manga functionality to be implemented".
-       
+           PERFORM LOAD-MANGA-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No manga on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-MANGA-TABLE
+                   DISPLAY "Manga deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-COMICS-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT COMICS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ COMICS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE COMIC-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE COMIC-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE COMIC-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE COMIC-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE COMIC-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "COMIC table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE COMICS-FILE.
+
+       SAVE-COMICS-TABLE.
+           OPEN OUTPUT COMICS-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO COMIC-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO COMIC-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO COMIC-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO COMIC-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO COMIC-NOTES
+               WRITE COMIC-RECORD
+           END-PERFORM
+           CLOSE COMICS-FILE.
+
+       EDIT-COMIC.
+           PERFORM LOAD-COMICS-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No comics on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter comic title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-COMICS-TABLE
+                   DISPLAY "Comic updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-COMIC.
-           DISPLAY "Delete comic functionality to be implemented".
-       
+           PERFORM LOAD-COMICS-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No comics on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-COMICS-TABLE
+                   DISPLAY "Comic deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-BOOKS-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT BOOKS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE BOOK-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE BOOK-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE BOOK-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE BOOK-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE BOOK-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "BOOK table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOKS-FILE.
+
+       SAVE-BOOKS-TABLE.
+           OPEN OUTPUT BOOKS-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO BOOK-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO BOOK-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO BOOK-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO BOOK-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO BOOK-NOTES
+               WRITE BOOK-RECORD
+           END-PERFORM
+           CLOSE BOOKS-FILE.
+
+       EDIT-BOOK.
+           PERFORM LOAD-BOOKS-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No books on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter book title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-BOOKS-TABLE
+                   DISPLAY "Book updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-BOOK.
-           DISPLAY "Delete book functionality to be implemented".
-       
+           PERFORM LOAD-BOOKS-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No books on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-BOOKS-TABLE
+                   DISPLAY "Book deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       LOAD-MAGAZINES-TABLE.
+           MOVE 0 TO WS-MEDIA-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MAGAZINES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MAGAZINES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-MEDIA-COUNT < 2000
+                           ADD 1 TO WS-MEDIA-COUNT
+                           MOVE MAGAZINE-TITLE  TO
+                               WS-MEDIA-T-TITLE (WS-MEDIA-COUNT)
+                           MOVE MAGAZINE-YEAR   TO
+                               WS-MEDIA-T-YEAR (WS-MEDIA-COUNT)
+                           MOVE MAGAZINE-GENRE  TO
+                               WS-MEDIA-T-GENRE (WS-MEDIA-COUNT)
+                           MOVE MAGAZINE-RATING TO
+                               WS-MEDIA-T-RATING (WS-MEDIA-COUNT)
+                           MOVE MAGAZINE-NOTES  TO
+                               WS-MEDIA-T-NOTES (WS-MEDIA-COUNT)
+                       ELSE
+                           DISPLAY
+                               "MAGAZINE table full; some"
+                               " records not loaded."
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MAGAZINES-FILE.
+
+       SAVE-MAGAZINES-TABLE.
+           OPEN OUTPUT MAGAZINES-FILE
+           MOVE 0 TO WS-MEDIA-IDX
+           PERFORM UNTIL WS-MEDIA-IDX = WS-MEDIA-COUNT
+               ADD 1 TO WS-MEDIA-IDX
+               MOVE WS-MEDIA-T-TITLE (WS-MEDIA-IDX)  TO MAGAZINE-TITLE
+               MOVE WS-MEDIA-T-YEAR (WS-MEDIA-IDX)   TO MAGAZINE-YEAR
+               MOVE WS-MEDIA-T-GENRE (WS-MEDIA-IDX)  TO MAGAZINE-GENRE
+               MOVE WS-MEDIA-T-RATING (WS-MEDIA-IDX) TO MAGAZINE-RATING
+               MOVE WS-MEDIA-T-NOTES (WS-MEDIA-IDX)  TO MAGAZINE-NOTES
+               WRITE MAGAZINE-RECORD
+           END-PERFORM
+           CLOSE MAGAZINES-FILE.
+
+       EDIT-MAGAZINE.
+           PERFORM LOAD-MAGAZINES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No magazines on file to edit."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to edit (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   DISPLAY "Enter magazine title: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-TITLE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter year: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-YEAR (WS-EDIT-NUMBER)
+                   DISPLAY "Enter genre: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-GENRE (WS-EDIT-NUMBER)
+                   DISPLAY "Enter rating (1-10): " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-RATING (WS-EDIT-NUMBER)
+                   DISPLAY "Enter notes: " WITH NO ADVANCING
+                   ACCEPT WS-MEDIA-T-NOTES (WS-EDIT-NUMBER)
+                   PERFORM SAVE-MAGAZINES-TABLE
+                   DISPLAY "Magazine updated."
+               ELSE
+                   DISPLAY "Edit cancelled."
+               END-IF
+           END-IF.
+
        DELETE-MAGAZINE.
-           DISPLAY "Delete magazine functionality to be implemented".
-       
-       END PROGRAM COLLECTOR. 
\ No newline at end of file
+           PERFORM LOAD-MAGAZINES-TABLE
+           IF WS-MEDIA-COUNT = 0
+               DISPLAY "No magazines on file to delete."
+           ELSE
+               PERFORM DISPLAY-MEDIA-TABLE
+               DISPLAY "Enter number to delete (0 to cancel): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-NUMBER
+               IF WS-EDIT-NUMBER > 0 AND
+                       WS-EDIT-NUMBER NOT > WS-MEDIA-COUNT
+                   PERFORM REMOVE-MEDIA-ENTRY
+                   PERFORM SAVE-MAGAZINES-TABLE
+                   DISPLAY "Magazine deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       END PROGRAM COLLECTOR.
\ No newline at end of file
