@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES-FILE ASSIGN TO "movies.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TVSERIES-FILE ASSIGN TO "tvseries.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANIME-FILE ASSIGN TO "anime.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAMES-FILE ASSIGN TO "games.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MANGA-FILE ASSIGN TO "manga.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMICS-FILE ASSIGN TO "comics.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOKS-FILE ASSIGN TO "books.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAGAZINES-FILE ASSIGN TO "magazines.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES-FILE.
+       01 MOVIE-RECORD.
+           05 MOVIE-TITLE           PIC X(100).
+           05 MOVIE-YEAR            PIC 9(4).
+           05 MOVIE-GENRE           PIC X(50).
+           05 MOVIE-RATING          PIC 9(2).
+           05 MOVIE-NOTES           PIC X(200).
+
+       FD TVSERIES-FILE.
+       01 TVSERIES-RECORD.
+           05 TVSERIES-TITLE        PIC X(100).
+           05 TVSERIES-YEAR         PIC 9(4).
+           05 TVSERIES-GENRE        PIC X(50).
+           05 TVSERIES-RATING       PIC 9(2).
+           05 TVSERIES-NOTES        PIC X(200).
+
+       FD ANIME-FILE.
+       01 ANIME-RECORD.
+           05 ANIME-TITLE           PIC X(100).
+           05 ANIME-YEAR            PIC 9(4).
+           05 ANIME-GENRE           PIC X(50).
+           05 ANIME-RATING          PIC 9(2).
+           05 ANIME-NOTES           PIC X(200).
+
+       FD GAMES-FILE.
+       01 GAME-RECORD.
+           05 GAME-TITLE            PIC X(100).
+           05 GAME-YEAR             PIC 9(4).
+           05 GAME-GENRE            PIC X(50).
+           05 GAME-RATING           PIC 9(2).
+           05 GAME-NOTES            PIC X(200).
+
+       FD MANGA-FILE.
+       01 MANGA-RECORD.
+           05 MANGA-TITLE           PIC X(100).
+           05 MANGA-YEAR            PIC 9(4).
+           05 MANGA-GENRE           PIC X(50).
+           05 MANGA-RATING          PIC 9(2).
+           05 MANGA-NOTES           PIC X(200).
+
+       FD COMICS-FILE.
+       01 COMIC-RECORD.
+           05 COMIC-TITLE           PIC X(100).
+           05 COMIC-YEAR            PIC 9(4).
+           05 COMIC-GENRE           PIC X(50).
+           05 COMIC-RATING          PIC 9(2).
+           05 COMIC-NOTES           PIC X(200).
+
+       FD BOOKS-FILE.
+       01 BOOK-RECORD.
+           05 BOOK-TITLE            PIC X(100).
+           05 BOOK-YEAR            PIC 9(4).
+           05 BOOK-GENRE           PIC X(50).
+           05 BOOK-RATING          PIC 9(2).
+           05 BOOK-NOTES           PIC X(200).
+
+       FD MAGAZINES-FILE.
+       01 MAGAZINE-RECORD.
+           05 MAGAZINE-TITLE        PIC X(100).
+           05 MAGAZINE-YEAR         PIC 9(4).
+           05 MAGAZINE-GENRE        PIC X(50).
+           05 MAGAZINE-RATING       PIC 9(2).
+           05 MAGAZINE-NOTES        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-INIT-RETURN-CODE PIC 9(4).
+       01 WS-MIGRATED-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT PIC 9(6) VALUE 0.
+       01 WS-ERROR-COUNT PIC 9(6) VALUE 0.
+       01 LS-RETURN-CODE PIC 9(4).
+       01 LS-ITEM-TITLE PIC X(100).
+       01 LS-ITEM-GENRE-TABLE.
+           05 LS-ITEM-GENRE PIC X(50) OCCURS 5 TIMES.
+       01 LS-ITEM-MEDIA-TYPE PIC X(20).
+       01 LS-ITEM-YEAR PIC 9(4).
+       01 LS-ITEM-RATING PIC 9(2).
+       01 LS-ITEM-DESCRIPTION PIC X(500).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           CALL "init_mediamatrix" USING WS-INIT-RETURN-CODE
+           PERFORM MIGRATE-MOVIES
+           PERFORM MIGRATE-TVSERIES
+           PERFORM MIGRATE-ANIME
+           PERFORM MIGRATE-GAMES
+           PERFORM MIGRATE-MANGA
+           PERFORM MIGRATE-COMICS
+           PERFORM MIGRATE-BOOKS
+           PERFORM MIGRATE-MAGAZINES
+           DISPLAY "Migration complete."
+           DISPLAY "Items migrated:     " WS-MIGRATED-COUNT
+           DISPLAY "Duplicates skipped: " WS-SKIPPED-COUNT
+           DISPLAY "Errors:             " WS-ERROR-COUNT
+           STOP RUN.
+
+       TALLY-MIGRATE-RESULT.
+           EVALUATE LS-RETURN-CODE
+               WHEN 0 ADD 1 TO WS-MIGRATED-COUNT
+               WHEN 2 ADD 1 TO WS-SKIPPED-COUNT
+               WHEN OTHER ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+       MIGRATE-MOVIES.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MOVIES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MOVIES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE MOVIE-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE MOVIE-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "MOVIE" TO LS-ITEM-MEDIA-TYPE
+                       MOVE MOVIE-YEAR TO LS-ITEM-YEAR
+                       MOVE MOVIE-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE MOVIE-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE MOVIES-FILE.
+
+       MIGRATE-TVSERIES.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TVSERIES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TVSERIES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE TVSERIES-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE TVSERIES-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "TV SERIES" TO LS-ITEM-MEDIA-TYPE
+                       MOVE TVSERIES-YEAR TO LS-ITEM-YEAR
+                       MOVE TVSERIES-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE TVSERIES-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE TVSERIES-FILE.
+
+       MIGRATE-ANIME.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT ANIME-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ANIME-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE ANIME-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE ANIME-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "ANIME" TO LS-ITEM-MEDIA-TYPE
+                       MOVE ANIME-YEAR TO LS-ITEM-YEAR
+                       MOVE ANIME-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE ANIME-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE ANIME-FILE.
+
+       MIGRATE-GAMES.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GAMES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GAMES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE GAME-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE GAME-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "GAME" TO LS-ITEM-MEDIA-TYPE
+                       MOVE GAME-YEAR TO LS-ITEM-YEAR
+                       MOVE GAME-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE GAME-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE GAMES-FILE.
+
+       MIGRATE-MANGA.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MANGA-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MANGA-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE MANGA-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE MANGA-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "MANGA" TO LS-ITEM-MEDIA-TYPE
+                       MOVE MANGA-YEAR TO LS-ITEM-YEAR
+                       MOVE MANGA-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE MANGA-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE MANGA-FILE.
+
+       MIGRATE-COMICS.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT COMICS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ COMICS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE COMIC-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE COMIC-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "COMIC" TO LS-ITEM-MEDIA-TYPE
+                       MOVE COMIC-YEAR TO LS-ITEM-YEAR
+                       MOVE COMIC-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE COMIC-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE COMICS-FILE.
+
+       MIGRATE-BOOKS.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT BOOKS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE BOOK-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE BOOK-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "BOOK" TO LS-ITEM-MEDIA-TYPE
+                       MOVE BOOK-YEAR TO LS-ITEM-YEAR
+                       MOVE BOOK-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE BOOK-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE BOOKS-FILE.
+
+       MIGRATE-MAGAZINES.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT MAGAZINES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MAGAZINES-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE MAGAZINE-TITLE TO LS-ITEM-TITLE
+                       MOVE SPACES TO LS-ITEM-GENRE-TABLE
+                       MOVE MAGAZINE-GENRE TO LS-ITEM-GENRE (1)
+                       MOVE "MAGAZINE" TO LS-ITEM-MEDIA-TYPE
+                       MOVE MAGAZINE-YEAR TO LS-ITEM-YEAR
+                       MOVE MAGAZINE-RATING TO LS-ITEM-RATING
+                       MOVE SPACES TO LS-ITEM-DESCRIPTION
+                       MOVE MAGAZINE-NOTES TO LS-ITEM-DESCRIPTION
+                       CALL "add_item" USING LS-RETURN-CODE
+                                            LS-ITEM-TITLE
+                                            LS-ITEM-GENRE-TABLE
+                                            LS-ITEM-MEDIA-TYPE
+                                            LS-ITEM-YEAR
+                                            LS-ITEM-RATING
+                                            LS-ITEM-DESCRIPTION
+                       PERFORM TALLY-MIGRATE-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE MAGAZINES-FILE.
+
+       END PROGRAM MIGRATOR.
